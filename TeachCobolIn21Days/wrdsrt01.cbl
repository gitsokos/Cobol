@@ -1,54 +1,69 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WRDSRT01.
       *----------------------------------------------
-      * Accepts 2 words from the user and then displays
+      * Accepts N words from the user and then displays
       * them in ASCII order.
       *----------------------------------------------
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      
-       01  WORD-1                 PIC X(50).
-       01  WORD-2                 PIC X(50).
-       01  NUM-1                  PIC 9(3) VALUE 50.
-      
+
+       01  WS-MAX-WORDS           PIC 99      VALUE 20.
+       01  WS-WORD-COUNT          PIC 99      VALUE ZERO.
+       01  WORD-TABLE.
+           05  WORD-ENTRY         PIC X(50)   OCCURS 20 TIMES.
+       01  WS-TEMP-WORD           PIC X(50).
+       01  WS-IDX                 PIC 99.
+       01  WS-JDX                 PIC 99.
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
-      
+
            PERFORM INITIALIZE-PROGRAM.
            PERFORM ENTER-THE-WORDS.
+           PERFORM SORT-THE-WORDS.
            PERFORM DISPLAY-THE-WORDS.
-      
+
        PROGRAM-DONE.
            STOP RUN.
-      
+
       * Level 2 Routines
-      
+
        INITIALIZE-PROGRAM.
-           MOVE " " TO WORD-1.
-           MOVE " " TO WORD-2.
-      
+           MOVE ZERO TO WS-WORD-COUNT.
+           MOVE SPACES TO WORD-TABLE.
+
        ENTER-THE-WORDS.
-           DISPLAY "This program will accept 2 words,".
-           DISPLAY "and then display them".
-           DISPLAY "in ASCII order.".
-      
-           DISPLAY "Please enter the first word.".
-           ACCEPT WORD-1.
-      
-           DISPLAY "Please enter the second word.".
-           ACCEPT WORD-2.
-      
+           DISPLAY "This program will accept up to " WS-MAX-WORDS
+               " words,".
+           DISPLAY "and then display them in ASCII order.".
+           DISPLAY "How many words do you want to enter?".
+           ACCEPT WS-WORD-COUNT.
+           IF WS-WORD-COUNT > WS-MAX-WORDS
+               MOVE WS-MAX-WORDS TO WS-WORD-COUNT
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-WORD-COUNT
+               DISPLAY "Enter word " WS-IDX "."
+               ACCEPT WORD-ENTRY(WS-IDX)
+           END-PERFORM.
+
+       SORT-THE-WORDS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-WORD-COUNT
+               PERFORM VARYING WS-JDX FROM WS-IDX BY 1
+                       UNTIL WS-JDX > WS-WORD-COUNT
+                   IF WORD-ENTRY(WS-JDX) LESS THAN WORD-ENTRY(WS-IDX)
+                       MOVE WORD-ENTRY(WS-IDX) TO WS-TEMP-WORD
+                       MOVE WORD-ENTRY(WS-JDX) TO WORD-ENTRY(WS-IDX)
+                       MOVE WS-TEMP-WORD TO WORD-ENTRY(WS-JDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
        DISPLAY-THE-WORDS.
-      
            DISPLAY "The words in ASCII order are:".
-      
-           IF WORD-1 GREATER THAN WORD-2
-               DISPLAY WORD-2
-               DISPLAY WORD-1
-           ELSE
-      *    IF WORD-1 NOT GREATER THAN WORD-2
-               DISPLAY WORD-1
-               DISPLAY WORD-2.
-           IF WORD-1 GREATER THAN NUM-1
-               DISPLAY "Ok".
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-WORD-COUNT
+               DISPLAY WORD-ENTRY(WS-IDX)
+           END-PERFORM.
