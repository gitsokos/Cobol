@@ -0,0 +1,325 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHNMNT01.
+000400
+000500
+000600
+000700 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+001000     SELECT PHONE-FILE
+001200         ASSIGN TO "phone.dat"
+001400         ORGANIZATION IS INDEXED
+001410         ACCESS MODE IS DYNAMIC
+001420         RECORD KEY IS PHONE-KEY
+001425         FILE STATUS IS WS-FILE-STATUS.
+001430     SELECT AUDIT-FILE
+001440         ASSIGN TO "phnaud01.log"
+001450         ORGANIZATION IS LINE SEQUENTIAL.
+001500
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  PHONE-FILE
+002300     LABEL RECORDS ARE STANDARD.
+002400 01  PHONE-RECORD.
+002450     05  PHONE-KEY.
+002460         10  PHONE-LAST-NAME  PIC X(20).
+002470         10  PHONE-FIRST-NAME PIC X(20).
+002700     05  PHONE-NUMBER.
+002710         10  PHONE-AREA-CODE  PIC X(3).
+002720         10  PHONE-LOCAL-NUM  PIC X(12).
+002800     05  PHONE-EXTENSION      PIC X(5).
+002850     05  PHONE-DEPARTMENT     PIC X(10).
+002900
+003300 FD  AUDIT-FILE
+003310     LABEL RECORDS OMITTED.
+003320 01  AUDIT-RECORD             PIC X(200).
+003330
+003400 WORKING-STORAGE SECTION.
+003500
+003600 01  WS-DONE-FLAG             PIC X       VALUE "N".
+003700 01  WS-MENU-CHOICE           PIC X.
+003800
+003900 01  WS-SEARCH-LAST-NAME      PIC X(20).
+004000 01  WS-FOUND-FLAG            PIC X       VALUE "N".
+004100 01  WS-EOF-FLAG              PIC X       VALUE "N".
+004200
+004300 01  WS-FILE-STATUS           PIC XX.
+004400
+004500 01  WS-YES-NO                PIC X.
+004510 01  WS-NEW-NUMBER            PIC X(15).
+004520 01  WS-NEW-EXTENSION         PIC X(5).
+004530 01  WS-NEW-DEPARTMENT        PIC X(10).
+004600
+004610 01  WS-OPERATOR-ID           PIC X(10)   VALUE SPACES.
+004620
+004630 01  WS-CURRENT-DATE.
+004631     05  WS-CUR-YY            PIC 99.
+004632     05  WS-CUR-MM            PIC 99.
+004633     05  WS-CUR-DD            PIC 99.
+004640
+004650 01  WS-CURRENT-TIME.
+004651     05  WS-CUR-HH            PIC 99.
+004652     05  WS-CUR-MIN           PIC 99.
+004653     05  WS-CUR-SEC           PIC 99.
+004654     05  WS-CUR-HSEC          PIC 99.
+004660
+004670 01  WS-AUDIT-BEFORE.
+004671     05  AUD-BEF-NUMBER       PIC X(15)   VALUE SPACES.
+004672     05  AUD-BEF-EXTENSION    PIC X(5)    VALUE SPACES.
+004673     05  AUD-BEF-DEPARTMENT   PIC X(10)   VALUE SPACES.
+004680
+004690 01  WS-AUDIT-AFTER.
+004691     05  AUD-AFT-NUMBER       PIC X(15)   VALUE SPACES.
+004692     05  AUD-AFT-EXTENSION    PIC X(5)    VALUE SPACES.
+004693     05  AUD-AFT-DEPARTMENT   PIC X(10)   VALUE SPACES.
+004700
+004710 01  WS-AUDIT-ACTION          PIC X(6)    VALUE SPACES.
+004720
+004730 01  AUDIT-LINE.
+004731     05  FILLER               PIC X(4)  VALUE "OPR:".
+004732     05  AUD-OPERATOR         PIC X(10).
+004733     05  FILLER               PIC X(5)  VALUE " DTE:".
+004734     05  AUD-DATE             PIC X(8).
+004735     05  FILLER               PIC X(5)  VALUE " TME:".
+004736     05  AUD-TIME             PIC X(8).
+004737     05  FILLER               PIC X(6)  VALUE " ACT: ".
+004738     05  AUD-ACTION           PIC X(6).
+004739     05  FILLER               PIC X(5)  VALUE " LST:".
+004740     05  AUD-LAST-NAME        PIC X(20).
+004741     05  FILLER               PIC X(5)  VALUE " 1ST:".
+004742     05  AUD-FIRST-NAME       PIC X(20).
+004743     05  FILLER               PIC X(8)  VALUE " BEFORE:".
+004744     05  AUD-BEFORE           PIC X(41).
+004745     05  FILLER               PIC X(7)  VALUE " AFTER:".
+004746     05  AUD-AFTER            PIC X(41).
+004747
+004700 PROCEDURE DIVISION.
+004800 MAIN-LOGIC SECTION.
+004900 PROGRAM-BEGIN.
+005000     PERFORM OPENING-PROCEDURE.
+005100     PERFORM MAINTENANCE-MENU
+005200         UNTIL WS-DONE-FLAG = "Y".
+005300     PERFORM CLOSING-PROCEDURE.
+005400
+005500 PROGRAM-DONE.
+005600     STOP RUN.
+005700
+005800 OPENING-PROCEDURE.
+005900     OPEN I-O PHONE-FILE.
+005910     OPEN EXTEND AUDIT-FILE.
+005920     DISPLAY "Enter your operator ID:".
+005930     ACCEPT WS-OPERATOR-ID.
+006000
+006100 CLOSING-PROCEDURE.
+006200     CLOSE PHONE-FILE.
+006210     CLOSE AUDIT-FILE.
+006300
+006400 MAINTENANCE-MENU.
+006500     DISPLAY " ".
+006600     DISPLAY "PHONE DIRECTORY MAINTENANCE".
+006700     DISPLAY "  (A)dd    (C)hange    (D)elete    (Q)uit".
+006800     DISPLAY "Enter your choice:".
+006900     ACCEPT WS-MENU-CHOICE.
+007000     EVALUATE WS-MENU-CHOICE
+007100         WHEN "A" WHEN "a"
+007200             PERFORM ADD-RECORD
+007300         WHEN "C" WHEN "c"
+007400             PERFORM CHANGE-RECORD
+007500         WHEN "D" WHEN "d"
+007600             PERFORM DELETE-RECORD
+007700         WHEN "Q" WHEN "q"
+007800             MOVE "Y" TO WS-DONE-FLAG
+007900         WHEN OTHER
+008000             DISPLAY "Not a valid choice, try again."
+008100     END-EVALUATE.
+008200
+008300 ADD-RECORD.
+008400     DISPLAY "Last name:".
+008500     ACCEPT PHONE-LAST-NAME.
+008600     DISPLAY "First name:".
+008700     ACCEPT PHONE-FIRST-NAME.
+008800     DISPLAY "Phone number:".
+008900     ACCEPT PHONE-NUMBER.
+009000     DISPLAY "Extension:".
+009100     ACCEPT PHONE-EXTENSION.
+009200     DISPLAY "Department:".
+009300     ACCEPT PHONE-DEPARTMENT.
+009400     WRITE PHONE-RECORD
+009500         INVALID KEY
+009600         DISPLAY "That name is already on file - not added."
+009610         DISPLAY "File status: " WS-FILE-STATUS
+009700         NOT INVALID KEY
+009800         DISPLAY "Record added."
+009810         MOVE SPACES TO WS-AUDIT-BEFORE
+009820         MOVE PHONE-NUMBER TO AUD-AFT-NUMBER
+009830         MOVE PHONE-EXTENSION TO AUD-AFT-EXTENSION
+009840         MOVE PHONE-DEPARTMENT TO AUD-AFT-DEPARTMENT
+009850         MOVE "ADD" TO WS-AUDIT-ACTION
+009860         PERFORM WRITE-AUDIT-RECORD
+009900     END-WRITE.
+010000
+010100 FIND-RECORD.
+010200     DISPLAY "Last name to search for:".
+010300     ACCEPT WS-SEARCH-LAST-NAME.
+010400     MOVE "N" TO WS-FOUND-FLAG.
+010500     MOVE "N" TO WS-EOF-FLAG.
+010600     MOVE WS-SEARCH-LAST-NAME TO PHONE-LAST-NAME.
+010700     MOVE SPACES TO PHONE-FIRST-NAME.
+010800     START PHONE-FILE KEY IS NOT LESS THAN PHONE-KEY
+010900         INVALID KEY
+011000         MOVE "Y" TO WS-EOF-FLAG
+011100     END-START.
+011200     PERFORM UNTIL WS-EOF-FLAG = "Y"
+011300         READ PHONE-FILE NEXT RECORD
+011400             AT END
+011500             MOVE "Y" TO WS-EOF-FLAG
+011600         END-READ
+011700         IF WS-EOF-FLAG = "N"
+011800             IF PHONE-LAST-NAME = WS-SEARCH-LAST-NAME
+011900                 MOVE "Y" TO WS-FOUND-FLAG
+012000                 PERFORM DISPLAY-RECORD
+012100             ELSE
+012200                 MOVE "Y" TO WS-EOF-FLAG
+012300             END-IF
+012400         END-IF
+012500     END-PERFORM.
+012600     IF WS-FOUND-FLAG = "N"
+012700         DISPLAY "No matching records were found."
+012800     END-IF.
+012900
+013000 DISPLAY-RECORD.
+013100     DISPLAY "Lst:" PHONE-LAST-NAME
+013200         " 1st:" PHONE-FIRST-NAME.
+013300     DISPLAY "  No:" PHONE-NUMBER
+013400         " Xtn:" PHONE-EXTENSION
+013500         " Dpt:" PHONE-DEPARTMENT.
+013600
+013700 CHANGE-RECORD.
+013800     PERFORM FIND-RECORD.
+013900     IF WS-FOUND-FLAG = "Y"
+014200         DISPLAY "First name of entry to change:"
+014300         ACCEPT PHONE-FIRST-NAME
+014400         MOVE WS-SEARCH-LAST-NAME TO PHONE-LAST-NAME
+014500         READ PHONE-FILE
+014600             INVALID KEY
+014700             DISPLAY "That entry does not exist."
+014800             NOT INVALID KEY
+014900             PERFORM UPDATE-AND-REWRITE
+015000         END-READ
+015200     END-IF.
+015300
+015400 UPDATE-AND-REWRITE.
+015410     MOVE PHONE-NUMBER TO AUD-BEF-NUMBER.
+015420     MOVE PHONE-EXTENSION TO AUD-BEF-EXTENSION.
+015430     MOVE PHONE-DEPARTMENT TO AUD-BEF-DEPARTMENT.
+015500     DISPLAY "New phone number (blank = leave unchanged):".
+015600     ACCEPT WS-NEW-NUMBER.
+015601     IF WS-NEW-NUMBER NOT = SPACES
+015602         MOVE WS-NEW-NUMBER TO PHONE-NUMBER
+015603     END-IF.
+015700     DISPLAY "New extension (blank = leave unchanged):".
+015800     ACCEPT WS-NEW-EXTENSION.
+015801     IF WS-NEW-EXTENSION NOT = SPACES
+015802         MOVE WS-NEW-EXTENSION TO PHONE-EXTENSION
+015803     END-IF.
+015900     DISPLAY "New department (blank = leave unchanged):".
+016000     ACCEPT WS-NEW-DEPARTMENT.
+016001     IF WS-NEW-DEPARTMENT NOT = SPACES
+016002         MOVE WS-NEW-DEPARTMENT TO PHONE-DEPARTMENT
+016003     END-IF.
+016100     REWRITE PHONE-RECORD
+016200         INVALID KEY
+016300         DISPLAY "Update failed."
+016310         DISPLAY "File status: " WS-FILE-STATUS
+016400         NOT INVALID KEY
+016500         DISPLAY "Record updated."
+016510         MOVE PHONE-NUMBER TO AUD-AFT-NUMBER
+016520         MOVE PHONE-EXTENSION TO AUD-AFT-EXTENSION
+016530         MOVE PHONE-DEPARTMENT TO AUD-AFT-DEPARTMENT
+016540         MOVE "CHANGE" TO WS-AUDIT-ACTION
+016550         PERFORM WRITE-AUDIT-RECORD
+016600     END-REWRITE.
+016700
+016800 DELETE-RECORD.
+016900     PERFORM FIND-RECORD.
+017000     IF WS-FOUND-FLAG = "Y"
+017300         DISPLAY "First name of entry to delete:"
+017400         ACCEPT PHONE-FIRST-NAME
+017500         MOVE WS-SEARCH-LAST-NAME TO PHONE-LAST-NAME
+017600         READ PHONE-FILE
+017700             INVALID KEY
+017800             DISPLAY "That entry does not exist."
+017900             NOT INVALID KEY
+018000             PERFORM CONFIRM-AND-DELETE
+018100         END-READ
+018200     END-IF.
+018300
+018500 CONFIRM-AND-DELETE.
+018520     MOVE SPACES TO WS-YES-NO.
+018540     PERFORM UNTIL WS-YES-NO = "Y" OR WS-YES-NO = "y"
+018550             OR WS-YES-NO = "N" OR WS-YES-NO = "n"
+018560         DISPLAY "Delete this entry? (Y)es or (N)o?"
+018570         ACCEPT WS-YES-NO
+018580         IF WS-YES-NO NOT = "Y" AND WS-YES-NO NOT = "y"
+018585                 AND WS-YES-NO NOT = "N" AND WS-YES-NO NOT = "n"
+018590             DISPLAY "Please answer Y or N."
+018595         END-IF
+018598     END-PERFORM.
+018800     IF WS-YES-NO = "Y" OR WS-YES-NO = "y"
+018810         MOVE PHONE-NUMBER TO AUD-BEF-NUMBER
+018820         MOVE PHONE-EXTENSION TO AUD-BEF-EXTENSION
+018830         MOVE PHONE-DEPARTMENT TO AUD-BEF-DEPARTMENT
+018900         DELETE PHONE-FILE
+019000             INVALID KEY
+019100             DISPLAY "Delete failed."
+019110             DISPLAY "File status: " WS-FILE-STATUS
+019200             NOT INVALID KEY
+019300             DISPLAY "Record deleted."
+019310             MOVE SPACES TO WS-AUDIT-AFTER
+019320             MOVE "DELETE" TO WS-AUDIT-ACTION
+019330             PERFORM WRITE-AUDIT-RECORD
+019400         END-DELETE
+019500     ELSE
+019700         DISPLAY "Delete cancelled."
+019800     END-IF.
+019900
+020000 WRITE-AUDIT-RECORD.
+020010     ACCEPT WS-CURRENT-DATE FROM DATE.
+020020     ACCEPT WS-CURRENT-TIME FROM TIME.
+020030     MOVE SPACES TO AUDIT-LINE.
+020040     MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+020050     MOVE WS-AUDIT-ACTION TO AUD-ACTION.
+020060     MOVE PHONE-LAST-NAME TO AUD-LAST-NAME.
+020070     MOVE PHONE-FIRST-NAME TO AUD-FIRST-NAME.
+020080     STRING WS-CUR-MM DELIMITED BY SIZE
+020090         "/" DELIMITED BY SIZE
+020100         WS-CUR-DD DELIMITED BY SIZE
+020110         "/" DELIMITED BY SIZE
+020120         WS-CUR-YY DELIMITED BY SIZE
+020130         INTO AUD-DATE
+020140     END-STRING.
+020150     STRING WS-CUR-HH DELIMITED BY SIZE
+020160         ":" DELIMITED BY SIZE
+020170         WS-CUR-MIN DELIMITED BY SIZE
+020180         ":" DELIMITED BY SIZE
+020190         WS-CUR-SEC DELIMITED BY SIZE
+020200         INTO AUD-TIME
+020210     END-STRING.
+020220     STRING "NO:" DELIMITED BY SIZE
+020230         AUD-BEF-NUMBER DELIMITED BY SIZE
+020240         " XT:" DELIMITED BY SIZE
+020250         AUD-BEF-EXTENSION DELIMITED BY SIZE
+020260         " DP:" DELIMITED BY SIZE
+020270         AUD-BEF-DEPARTMENT DELIMITED BY SIZE
+020280         INTO AUD-BEFORE
+020290     END-STRING.
+020300     STRING "NO:" DELIMITED BY SIZE
+020310         AUD-AFT-NUMBER DELIMITED BY SIZE
+020320         " XT:" DELIMITED BY SIZE
+020330         AUD-AFT-EXTENSION DELIMITED BY SIZE
+020340         " DP:" DELIMITED BY SIZE
+020350         AUD-AFT-DEPARTMENT DELIMITED BY SIZE
+020360         INTO AUD-AFTER
+020370     END-STRING.
+020380     MOVE AUDIT-LINE TO AUDIT-RECORD.
+020390     WRITE AUDIT-RECORD.
