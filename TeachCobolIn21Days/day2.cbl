@@ -6,11 +6,18 @@
 000412 01  FIRST-NUMBER     PIC 99.
 000414 01  SECOND-NUMBER    PIC 99.
 000416 01  THE-RESULT       PIC 999.
-000420 01  THE-NAME         PIC X(10).
-000422 01  LONG-MSG         PIC X(80)
+000417 01  WS-EMPLOYEE-ID       PIC 9(6).
+000418 01  WS-ID-TABLE REDEFINES WS-EMPLOYEE-ID.
+000419     05  WS-ID-DIGIT      PIC 9  OCCURS 6 TIMES.
+000420 01  WS-DIGIT-IDX         PIC 9.
+000421 01  WS-DIGIT-SUM         PIC 99.
+000422 01  WS-SUPPLIED-CHECK-DIGIT PIC 9.
+000423 01  WS-COMPUTED-CHECK-DIGIT PIC 9.
+000424 01  THE-NAME         PIC X(10).
+000425 01  LONG-MSG         PIC X(80)
              VALUE
              "12345678 112345678 21234567
-000423-      "8 312345678 412345678 512345678 612345678 7".
+000426-      "8 312345678 412345678 512345678 612345678 7".
 000500 PROCEDURE DIVISION.
 000501 
 000600 PROGRAM-BEGIN.
@@ -21,10 +28,28 @@
 000620*    COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER.
 000630*    DISPLAY "The result:" THE-RESULT.
 000640*    DISPLAY THE-RESULT.
-000650     MOVE "123 56 89012345" TO THE-NAME.
-000651     DISPLAY "[" THE-NAME "]".
-000660     MOVE 123 to FIRST-NUMBER.
-000661     DISPLAY FIRST-NUMBER.
+000642     DISPLAY "Enter a 6-digit employee ID (5 digits plus a".
+000643     DISPLAY "check digit):".
+000644     ACCEPT WS-EMPLOYEE-ID.
+000645     MOVE WS-ID-DIGIT(6) TO WS-SUPPLIED-CHECK-DIGIT.
+000646     MOVE ZERO TO WS-DIGIT-SUM.
+000647     PERFORM VARYING WS-DIGIT-IDX FROM 1 BY 1
+000648             UNTIL WS-DIGIT-IDX > 5
+000649         ADD WS-ID-DIGIT(WS-DIGIT-IDX) TO WS-DIGIT-SUM
+000650     END-PERFORM.
+000651     COMPUTE WS-COMPUTED-CHECK-DIGIT =
+000652         FUNCTION MOD(WS-DIGIT-SUM, 10).
+000653     DISPLAY "Computed check digit: " WS-COMPUTED-CHECK-DIGIT.
+000654     IF WS-COMPUTED-CHECK-DIGIT = WS-SUPPLIED-CHECK-DIGIT
+000655         DISPLAY "Employee ID check digit is valid."
+000656     ELSE
+000657         DISPLAY "Employee ID check digit does NOT match - "
+000658             "possible data entry error."
+000659     END-IF.
+000660     MOVE "123 56 89012345" TO THE-NAME.
+000661     DISPLAY "[" THE-NAME "]".
+000664     MOVE 123 to FIRST-NUMBER.
+000665     DISPLAY FIRST-NUMBER.
 000670     DISPLAY "[" LONG-MSG "]".
 000700
 000800 PROGRAM-DONE.
