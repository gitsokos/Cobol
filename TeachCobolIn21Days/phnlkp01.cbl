@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHNLKP01.
+      *----------------------------------------------
+      * Interactive help-desk lookup: enter a last name,
+      * see the matching directory entries, then choose
+      * whether to look up another one.
+      *----------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHONE-FILE
+               ASSIGN TO "phone.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PHONE-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PHONE-RECORD.
+           05  PHONE-KEY.
+               10  PHONE-LAST-NAME  PIC X(20).
+               10  PHONE-FIRST-NAME PIC X(20).
+           05  PHONE-NUMBER.
+               10  PHONE-AREA-CODE  PIC X(3).
+               10  PHONE-LOCAL-NUM  PIC X(12).
+           05  PHONE-EXTENSION      PIC X(5).
+           05  PHONE-DEPARTMENT     PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SEARCH-LAST-NAME    PIC X(20).
+       01  WS-EOF-FLAG            PIC X       VALUE "N".
+       01  WS-FOUND-FLAG          PIC X       VALUE "N".
+       01  WS-SEARCH-AGAIN        PIC X       VALUE "Y".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM OPENING-PROCEDURE.
+           PERFORM LOOKUP-LOOP UNTIL WS-SEARCH-AGAIN = "N".
+           PERFORM CLOSING-PROCEDURE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 Routines
+
+       OPENING-PROCEDURE.
+           OPEN INPUT PHONE-FILE.
+
+       CLOSING-PROCEDURE.
+           CLOSE PHONE-FILE.
+
+       LOOKUP-LOOP.
+           PERFORM GET-SEARCH-NAME.
+           PERFORM FIND-MATCHES.
+           PERFORM ASK-SEARCH-AGAIN.
+
+       GET-SEARCH-NAME.
+           DISPLAY "Last name to look up:".
+           ACCEPT WS-SEARCH-LAST-NAME.
+
+       FIND-MATCHES.
+           MOVE "N" TO WS-FOUND-FLAG.
+           MOVE "N" TO WS-EOF-FLAG.
+           MOVE WS-SEARCH-LAST-NAME TO PHONE-LAST-NAME.
+           MOVE SPACES TO PHONE-FIRST-NAME.
+           START PHONE-FILE KEY IS NOT LESS THAN PHONE-KEY
+               INVALID KEY
+               MOVE "Y" TO WS-EOF-FLAG
+           END-START.
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ PHONE-FILE NEXT RECORD
+                   AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               END-READ
+               IF WS-EOF-FLAG = "N"
+                   IF PHONE-LAST-NAME = WS-SEARCH-LAST-NAME
+                       MOVE "Y" TO WS-FOUND-FLAG
+                       PERFORM DISPLAY-MATCH
+                   ELSE
+                       MOVE "Y" TO WS-EOF-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND-FLAG = "N"
+               DISPLAY "No matching records were found."
+           END-IF.
+
+       DISPLAY-MATCH.
+           DISPLAY "  " PHONE-LAST-NAME ", " PHONE-FIRST-NAME
+               "  " PHONE-NUMBER "  x" PHONE-EXTENSION
+               "  " PHONE-DEPARTMENT.
+
+       ASK-SEARCH-AGAIN.
+           MOVE SPACES TO WS-SEARCH-AGAIN.
+           PERFORM UNTIL WS-SEARCH-AGAIN = "Y" OR WS-SEARCH-AGAIN = "y"
+                   OR WS-SEARCH-AGAIN = "N" OR WS-SEARCH-AGAIN = "n"
+               DISPLAY "Look up another name? (Y)es or (N)o?"
+               ACCEPT WS-SEARCH-AGAIN
+               IF WS-SEARCH-AGAIN NOT = "Y"
+                       AND WS-SEARCH-AGAIN NOT = "y"
+                       AND WS-SEARCH-AGAIN NOT = "N"
+                       AND WS-SEARCH-AGAIN NOT = "n"
+                   DISPLAY "Please answer Y or N."
+               END-IF
+           END-PERFORM.
+           IF WS-SEARCH-AGAIN = "Y" OR WS-SEARCH-AGAIN = "y"
+               MOVE "Y" TO WS-SEARCH-AGAIN
+           ELSE
+               MOVE "N" TO WS-SEARCH-AGAIN
+           END-IF.
