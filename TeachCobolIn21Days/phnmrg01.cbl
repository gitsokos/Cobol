@@ -0,0 +1,407 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PHNMRG01.
+000400
+000500
+000600
+000700 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+001000     SELECT PHONE-FILE
+001100         ASSIGN TO "phone.dat"
+001200         ORGANIZATION IS INDEXED
+001300         ACCESS MODE IS DYNAMIC
+001400         RECORD KEY IS PHONE-KEY.
+001410
+001420     SELECT AUDIT-FILE
+001430         ASSIGN TO "phnaud01.log"
+001440         ORGANIZATION IS LINE SEQUENTIAL.
+001500
+001600     SELECT MASTER-SORT-WORK-FILE
+001700         ASSIGN TO "phnmrg01.tm1".
+001800
+001900     SELECT OPTIONAL SORTED-OLD-MASTER-FILE
+002000         ASSIGN TO "phnmrg01.old"
+002100         ORGANIZATION IS SEQUENTIAL.
+002200
+002300     SELECT OPTIONAL SITE-FILE-1
+002400         ASSIGN TO "site1.dat"
+002500         ORGANIZATION IS SEQUENTIAL.
+002600
+002700     SELECT OPTIONAL SITE-FILE-2
+002800         ASSIGN TO "site2.dat"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000
+003100     SELECT MERGE-WORK-FILE
+003200         ASSIGN TO "phnmrg01.tm2".
+003300
+003400     SELECT OPTIONAL MERGED-SITE-FILE
+003500         ASSIGN TO "phnmrg01.mrg"
+003600         ORGANIZATION IS SEQUENTIAL.
+003700
+003800     SELECT RECONCILE-FILE
+003900         ASSIGN TO "phnmrg01.rpt"
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  PHONE-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  PHONE-RECORD.
+004700     05  PHONE-KEY.
+004800         10  PHONE-LAST-NAME  PIC X(20).
+004900         10  PHONE-FIRST-NAME PIC X(20).
+005000     05  PHONE-NUMBER.
+005100         10  PHONE-AREA-CODE  PIC X(3).
+005200         10  PHONE-LOCAL-NUM  PIC X(12).
+005300     05  PHONE-EXTENSION      PIC X(5).
+005400     05  PHONE-DEPARTMENT     PIC X(10).
+005500
+005600 SD  MASTER-SORT-WORK-FILE.
+005700 01  MASTER-SORT-WORK-RECORD.
+005800     05  MSW-LAST-NAME        PIC X(20).
+005900     05  MSW-FIRST-NAME       PIC X(20).
+006000     05  MSW-NUMBER           PIC X(15).
+006100     05  MSW-EXTENSION        PIC X(5).
+006200     05  MSW-DEPARTMENT       PIC X(10).
+006300
+006400 FD  SORTED-OLD-MASTER-FILE
+006500     LABEL RECORDS ARE STANDARD.
+006600 01  OLD-MASTER-RECORD.
+006700     05  OLD-KEY.
+006800         10  OLD-LAST-NAME    PIC X(20).
+006900         10  OLD-FIRST-NAME   PIC X(20).
+007000     05  OLD-NUMBER           PIC X(15).
+007100     05  OLD-EXTENSION        PIC X(5).
+007200     05  OLD-DEPARTMENT       PIC X(10).
+007300
+007400 FD  SITE-FILE-1
+007500     LABEL RECORDS ARE STANDARD.
+007600 01  SITE1-RECORD.
+007700     05  SITE1-LAST-NAME      PIC X(20).
+007800     05  SITE1-FIRST-NAME     PIC X(20).
+007900     05  SITE1-NUMBER         PIC X(15).
+008000     05  SITE1-EXTENSION      PIC X(5).
+008100     05  SITE1-DEPARTMENT     PIC X(10).
+008200
+008300 FD  SITE-FILE-2
+008400     LABEL RECORDS ARE STANDARD.
+008500 01  SITE2-RECORD.
+008600     05  SITE2-LAST-NAME      PIC X(20).
+008700     05  SITE2-FIRST-NAME     PIC X(20).
+008800     05  SITE2-NUMBER         PIC X(15).
+008900     05  SITE2-EXTENSION      PIC X(5).
+009000     05  SITE2-DEPARTMENT     PIC X(10).
+009100
+009200 SD  MERGE-WORK-FILE.
+009300 01  MERGE-WORK-RECORD.
+009400     05  MW-LAST-NAME         PIC X(20).
+009500     05  MW-FIRST-NAME        PIC X(20).
+009600     05  MW-NUMBER            PIC X(15).
+009700     05  MW-EXTENSION         PIC X(5).
+009800     05  MW-DEPARTMENT        PIC X(10).
+009900
+010000 FD  MERGED-SITE-FILE
+010100     LABEL RECORDS ARE STANDARD.
+010200 01  MERGED-SITE-RECORD.
+010300     05  MRG-KEY.
+010400         10  MRG-LAST-NAME    PIC X(20).
+010500         10  MRG-FIRST-NAME   PIC X(20).
+010600     05  MRG-NUMBER           PIC X(15).
+010700     05  MRG-EXTENSION        PIC X(5).
+010800     05  MRG-DEPARTMENT       PIC X(10).
+010900
+011000 FD  RECONCILE-FILE
+011100     LABEL RECORDS OMITTED.
+011200 01  RECONCILE-RECORD         PIC X(132).
+011300
+011310 FD  AUDIT-FILE
+011320     LABEL RECORDS OMITTED.
+011330 01  AUDIT-RECORD             PIC X(200).
+011340
+011400 WORKING-STORAGE SECTION.
+011500
+011600 01  WS-SITE-EOF              PIC X       VALUE "N".
+011700 01  WS-MASTER-EOF            PIC X       VALUE "N".
+011800
+011900 01  WS-NEW-COUNT             PIC 9(6)    VALUE ZERO.
+012000 01  WS-CHANGED-COUNT         PIC 9(6)    VALUE ZERO.
+012100 01  WS-MISSING-COUNT         PIC 9(6)    VALUE ZERO.
+012200
+012300 01  RECON-HEADER-LINE.
+012400     05  FILLER               PIC X(38)
+012500         VALUE "PHONE DIRECTORY MERGE RECONCILIATION".
+012600
+012700 01  RECON-DETAIL-LINE.
+012800     05  FILLER               PIC X(10)  VALUE SPACES.
+012900     05  RECON-ACTION         PIC X(8).
+013000     05  FILLER               PIC X(4)  VALUE "Lst:".
+013100     05  RECON-LAST-NAME      PIC X(20).
+013200     05  FILLER               PIC X(4)  VALUE "1st:".
+013300     05  RECON-FIRST-NAME     PIC X(20).
+013400
+013500 01  RECON-FOOTER-LINE-1.
+013600     05  FILLER               PIC X(20)
+013700         VALUE "NEW RECORDS ADDED: ".
+013800     05  FOOTER-NEW-COUNT     PIC ZZZ,ZZ9.
+013900
+014000 01  RECON-FOOTER-LINE-2.
+014100     05  FILLER               PIC X(20)
+014200         VALUE "RECORDS CHANGED:   ".
+014300     05  FOOTER-CHANGED-COUNT PIC ZZZ,ZZ9.
+014400
+014500 01  RECON-FOOTER-LINE-3.
+014600     05  FILLER               PIC X(20)
+014700         VALUE "MISSING FROM SITES:".
+014800     05  FOOTER-MISSING-COUNT PIC ZZZ,ZZ9.
+014810
+014815 01  WS-OPERATOR-ID           PIC X(10)   VALUE "MERGE-JOB".
+014820
+014825 01  WS-CURRENT-DATE.
+014826     05  WS-CUR-YY            PIC 99.
+014827     05  WS-CUR-MM            PIC 99.
+014828     05  WS-CUR-DD            PIC 99.
+014830
+014835 01  WS-CURRENT-TIME.
+014836     05  WS-CUR-HH            PIC 99.
+014837     05  WS-CUR-MIN           PIC 99.
+014838     05  WS-CUR-SEC           PIC 99.
+014839     05  WS-CUR-HSEC          PIC 99.
+014840
+014845 01  WS-AUDIT-BEFORE.
+014846     05  AUD-BEF-NUMBER       PIC X(15)   VALUE SPACES.
+014847     05  AUD-BEF-EXTENSION    PIC X(5)    VALUE SPACES.
+014848     05  AUD-BEF-DEPARTMENT   PIC X(10)   VALUE SPACES.
+014850
+014855 01  WS-AUDIT-AFTER.
+014856     05  AUD-AFT-NUMBER       PIC X(15)   VALUE SPACES.
+014857     05  AUD-AFT-EXTENSION    PIC X(5)    VALUE SPACES.
+014858     05  AUD-AFT-DEPARTMENT   PIC X(10)   VALUE SPACES.
+014860
+014865 01  WS-AUDIT-ACTION          PIC X(6)    VALUE SPACES.
+014870
+014875 01  AUDIT-LINE.
+014876     05  FILLER               PIC X(4)  VALUE "OPR:".
+014877     05  AUD-OPERATOR         PIC X(10).
+014878     05  FILLER               PIC X(5)  VALUE " DTE:".
+014879     05  AUD-DATE             PIC X(8).
+014880     05  FILLER               PIC X(5)  VALUE " TME:".
+014881     05  AUD-TIME             PIC X(8).
+014882     05  FILLER               PIC X(6)  VALUE " ACT: ".
+014883     05  AUD-ACTION           PIC X(6).
+014884     05  FILLER               PIC X(5)  VALUE " LST:".
+014885     05  AUD-LAST-NAME        PIC X(20).
+014886     05  FILLER               PIC X(5)  VALUE " 1ST:".
+014887     05  AUD-FIRST-NAME       PIC X(20).
+014888     05  FILLER               PIC X(8)  VALUE " BEFORE:".
+014889     05  AUD-BEFORE           PIC X(41).
+014890     05  FILLER               PIC X(7)  VALUE " AFTER:".
+014891     05  AUD-AFTER            PIC X(41).
+014895
+015000 PROCEDURE DIVISION.
+015100 PROGRAM-BEGIN.
+015200     PERFORM OPENING-PROCEDURE.
+015300     PERFORM MERGE-SITE-FILES.
+015400     PERFORM SORT-OLD-MASTER.
+015500     PERFORM RECONCILE-AND-UPDATE-MASTER.
+015600     PERFORM CLOSING-PROCEDURE.
+015700
+015800 PROGRAM-DONE.
+015900     STOP RUN.
+016000
+016100 OPENING-PROCEDURE.
+016200     OPEN OUTPUT RECONCILE-FILE.
+016210     OPEN EXTEND AUDIT-FILE.
+016300     MOVE RECON-HEADER-LINE TO RECONCILE-RECORD.
+016400     WRITE RECONCILE-RECORD.
+016500     MOVE SPACES TO RECONCILE-RECORD.
+016600     WRITE RECONCILE-RECORD.
+016700
+016800 MERGE-SITE-FILES.
+016900     SORT MERGE-WORK-FILE
+017000         ON ASCENDING KEY MW-LAST-NAME MW-FIRST-NAME
+017100         USING SITE-FILE-1 SITE-FILE-2
+017200         GIVING MERGED-SITE-FILE.
+017300
+017400 SORT-OLD-MASTER.
+017500     SORT MASTER-SORT-WORK-FILE
+017600         ON ASCENDING KEY MSW-LAST-NAME MSW-FIRST-NAME
+017700         USING PHONE-FILE
+017800         GIVING SORTED-OLD-MASTER-FILE.
+017900
+018000 RECONCILE-AND-UPDATE-MASTER.
+018100     OPEN INPUT MERGED-SITE-FILE.
+018200     OPEN INPUT SORTED-OLD-MASTER-FILE.
+018300     OPEN I-O PHONE-FILE.
+018400     PERFORM READ-NEXT-SITE-RECORD.
+018500     PERFORM READ-NEXT-MASTER-RECORD.
+018600     PERFORM UNTIL WS-SITE-EOF = "Y" AND WS-MASTER-EOF = "Y"
+018700         EVALUATE TRUE
+018800             WHEN WS-SITE-EOF = "Y"
+018900                 PERFORM REPORT-MISSING-RECORD
+019000                 PERFORM READ-NEXT-MASTER-RECORD
+019100             WHEN WS-MASTER-EOF = "Y"
+019200                 PERFORM REPORT-NEW-RECORD
+019300                 PERFORM ADD-NEW-TO-MASTER
+019400                 PERFORM READ-NEXT-SITE-RECORD
+019500             WHEN MRG-KEY < OLD-KEY
+019600                 PERFORM REPORT-NEW-RECORD
+019700                 PERFORM ADD-NEW-TO-MASTER
+019800                 PERFORM READ-NEXT-SITE-RECORD
+019900             WHEN MRG-KEY > OLD-KEY
+020000                 PERFORM REPORT-MISSING-RECORD
+020100                 PERFORM READ-NEXT-MASTER-RECORD
+020200             WHEN OTHER
+020300                 IF MRG-NUMBER NOT = OLD-NUMBER
+020400                         OR MRG-EXTENSION NOT = OLD-EXTENSION
+020500                         OR MRG-DEPARTMENT NOT = OLD-DEPARTMENT
+020600                     PERFORM REPORT-CHANGED-RECORD
+020700                     PERFORM UPDATE-MASTER-RECORD
+020800                 END-IF
+020900                 PERFORM READ-NEXT-SITE-RECORD
+021000                 PERFORM READ-NEXT-MASTER-RECORD
+021100         END-EVALUATE
+021200     END-PERFORM.
+021300
+021400 READ-NEXT-SITE-RECORD.
+021500     IF WS-SITE-EOF = "N"
+021600         READ MERGED-SITE-FILE
+021700             AT END
+021800             MOVE "Y" TO WS-SITE-EOF
+021900             MOVE HIGH-VALUES TO MRG-KEY
+022000         END-READ
+022100     END-IF.
+022200
+022300 READ-NEXT-MASTER-RECORD.
+022400     IF WS-MASTER-EOF = "N"
+022500         READ SORTED-OLD-MASTER-FILE
+022600             AT END
+022700             MOVE "Y" TO WS-MASTER-EOF
+022800             MOVE HIGH-VALUES TO OLD-KEY
+022900         END-READ
+023000     END-IF.
+023100
+023200 REPORT-NEW-RECORD.
+023300     ADD 1 TO WS-NEW-COUNT.
+023400     MOVE "NEW:    " TO RECON-ACTION.
+023500     MOVE MRG-LAST-NAME TO RECON-LAST-NAME.
+023600     MOVE MRG-FIRST-NAME TO RECON-FIRST-NAME.
+023700     MOVE RECON-DETAIL-LINE TO RECONCILE-RECORD.
+023800     WRITE RECONCILE-RECORD.
+023900
+024000 REPORT-CHANGED-RECORD.
+024100     ADD 1 TO WS-CHANGED-COUNT.
+024200     MOVE "CHANGED:" TO RECON-ACTION.
+024300     MOVE MRG-LAST-NAME TO RECON-LAST-NAME.
+024400     MOVE MRG-FIRST-NAME TO RECON-FIRST-NAME.
+024500     MOVE RECON-DETAIL-LINE TO RECONCILE-RECORD.
+024600     WRITE RECONCILE-RECORD.
+024700
+024800 REPORT-MISSING-RECORD.
+024900     ADD 1 TO WS-MISSING-COUNT.
+025000     MOVE "MISSING:" TO RECON-ACTION.
+025100     MOVE OLD-LAST-NAME TO RECON-LAST-NAME.
+025200     MOVE OLD-FIRST-NAME TO RECON-FIRST-NAME.
+025300     MOVE RECON-DETAIL-LINE TO RECONCILE-RECORD.
+025400     WRITE RECONCILE-RECORD.
+025500
+025600 ADD-NEW-TO-MASTER.
+025700     MOVE MRG-LAST-NAME TO PHONE-LAST-NAME.
+025800     MOVE MRG-FIRST-NAME TO PHONE-FIRST-NAME.
+025900     MOVE MRG-NUMBER TO PHONE-NUMBER.
+026000     MOVE MRG-EXTENSION TO PHONE-EXTENSION.
+026100     MOVE MRG-DEPARTMENT TO PHONE-DEPARTMENT.
+026200     WRITE PHONE-RECORD
+026300         INVALID KEY
+026400         DISPLAY "Merge: could not add " MRG-LAST-NAME
+026410         NOT INVALID KEY
+026420         MOVE SPACES TO WS-AUDIT-BEFORE
+026430         MOVE MRG-NUMBER TO AUD-AFT-NUMBER
+026440         MOVE MRG-EXTENSION TO AUD-AFT-EXTENSION
+026450         MOVE MRG-DEPARTMENT TO AUD-AFT-DEPARTMENT
+026460         MOVE "ADD" TO WS-AUDIT-ACTION
+026470         PERFORM WRITE-AUDIT-RECORD
+026500     END-WRITE.
+026600
+026700 UPDATE-MASTER-RECORD.
+026800     MOVE MRG-LAST-NAME TO PHONE-LAST-NAME.
+026900     MOVE MRG-FIRST-NAME TO PHONE-FIRST-NAME.
+027000     READ PHONE-FILE
+027100         INVALID KEY
+027200         DISPLAY "Merge: could not read " MRG-LAST-NAME
+027300         NOT INVALID KEY
+027310         MOVE PHONE-NUMBER TO AUD-BEF-NUMBER
+027320         MOVE PHONE-EXTENSION TO AUD-BEF-EXTENSION
+027330         MOVE PHONE-DEPARTMENT TO AUD-BEF-DEPARTMENT
+027400         MOVE MRG-NUMBER TO PHONE-NUMBER
+027500         MOVE MRG-EXTENSION TO PHONE-EXTENSION
+027600         MOVE MRG-DEPARTMENT TO PHONE-DEPARTMENT
+027700         REWRITE PHONE-RECORD
+027800             INVALID KEY
+027900             DISPLAY "Merge: could not update " MRG-LAST-NAME
+027910             NOT INVALID KEY
+027920             MOVE MRG-NUMBER TO AUD-AFT-NUMBER
+027930             MOVE MRG-EXTENSION TO AUD-AFT-EXTENSION
+027940             MOVE MRG-DEPARTMENT TO AUD-AFT-DEPARTMENT
+027950             MOVE "CHANGE" TO WS-AUDIT-ACTION
+027960             PERFORM WRITE-AUDIT-RECORD
+028000         END-REWRITE
+028100     END-READ.
+028200
+028300 CLOSING-PROCEDURE.
+028400     CLOSE MERGED-SITE-FILE.
+028500     CLOSE SORTED-OLD-MASTER-FILE.
+028600     CLOSE PHONE-FILE.
+028650     CLOSE AUDIT-FILE.
+028700     MOVE SPACES TO RECONCILE-RECORD.
+028800     WRITE RECONCILE-RECORD.
+028900     MOVE WS-NEW-COUNT TO FOOTER-NEW-COUNT.
+029000     MOVE RECON-FOOTER-LINE-1 TO RECONCILE-RECORD.
+029100     WRITE RECONCILE-RECORD.
+029200     MOVE WS-CHANGED-COUNT TO FOOTER-CHANGED-COUNT.
+029300     MOVE RECON-FOOTER-LINE-2 TO RECONCILE-RECORD.
+029400     WRITE RECONCILE-RECORD.
+029500     MOVE WS-MISSING-COUNT TO FOOTER-MISSING-COUNT.
+029600     MOVE RECON-FOOTER-LINE-3 TO RECONCILE-RECORD.
+029700     WRITE RECONCILE-RECORD.
+029800     CLOSE RECONCILE-FILE.
+029900
+030000 WRITE-AUDIT-RECORD.
+030010     ACCEPT WS-CURRENT-DATE FROM DATE.
+030020     ACCEPT WS-CURRENT-TIME FROM TIME.
+030030     MOVE SPACES TO AUDIT-LINE.
+030040     MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+030050     MOVE WS-AUDIT-ACTION TO AUD-ACTION.
+030060     MOVE PHONE-LAST-NAME TO AUD-LAST-NAME.
+030070     MOVE PHONE-FIRST-NAME TO AUD-FIRST-NAME.
+030080     STRING WS-CUR-MM DELIMITED BY SIZE
+030090         "/" DELIMITED BY SIZE
+030100         WS-CUR-DD DELIMITED BY SIZE
+030110         "/" DELIMITED BY SIZE
+030120         WS-CUR-YY DELIMITED BY SIZE
+030130         INTO AUD-DATE
+030140     END-STRING.
+030150     STRING WS-CUR-HH DELIMITED BY SIZE
+030160         ":" DELIMITED BY SIZE
+030170         WS-CUR-MIN DELIMITED BY SIZE
+030180         ":" DELIMITED BY SIZE
+030190         WS-CUR-SEC DELIMITED BY SIZE
+030200         INTO AUD-TIME
+030210     END-STRING.
+030220     STRING "NO:" DELIMITED BY SIZE
+030230         AUD-BEF-NUMBER DELIMITED BY SIZE
+030240         " XT:" DELIMITED BY SIZE
+030250         AUD-BEF-EXTENSION DELIMITED BY SIZE
+030260         " DP:" DELIMITED BY SIZE
+030270         AUD-BEF-DEPARTMENT DELIMITED BY SIZE
+030280         INTO AUD-BEFORE
+030290     END-STRING.
+030300     STRING "NO:" DELIMITED BY SIZE
+030310         AUD-AFT-NUMBER DELIMITED BY SIZE
+030320         " XT:" DELIMITED BY SIZE
+030330         AUD-AFT-EXTENSION DELIMITED BY SIZE
+030340         " DP:" DELIMITED BY SIZE
+030350         AUD-AFT-DEPARTMENT DELIMITED BY SIZE
+030360         INTO AUD-AFTER
+030370     END-STRING.
+030380     MOVE AUDIT-LINE TO AUDIT-RECORD.
+030390     WRITE AUDIT-RECORD.
