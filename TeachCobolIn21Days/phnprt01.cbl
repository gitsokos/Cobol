@@ -1,101 +1,855 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. PHNPRT01.
+000110 PROGRAM-ID. PHNPRT01.
+000120
+000130
+000140
+000150 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+000170 SPECIAL-NAMES.
+000180     CLASS VALID-PHONE-CHARS IS "0123456789" "-" " " "(" ")".
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT OPTIONAL PHONE-FILE
+000220*    SELECT PHONE-FILE
+000230
+000240         ASSIGN TO "phone.dat"
+000250
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS PHONE-KEY.
+000290
+000300     SELECT OPTIONAL SORTED-PHONE-FILE
+000310         ASSIGN TO "phone.srt"
+000320         ORGANIZATION IS SEQUENTIAL.
+000330
+000340     SELECT SORT-WORK-FILE
+000350         ASSIGN TO "phnsrt01.tmp".
+000360
+000370     SELECT OPTIONAL SORTED-BY-NUMBER-FILE
+000380         ASSIGN TO "phnnum01.tmp"
+000390         ORGANIZATION IS SEQUENTIAL.
 000400
-000500
+000410     SELECT OPTIONAL SORTED-BY-EXTENSION-FILE
+000420         ASSIGN TO "phnext01.tmp"
+000430         ORGANIZATION IS SEQUENTIAL.
+000440
+000450     SELECT DUPLICATE-FILE
+000460         ASSIGN TO "phndup01.rpt"
+000470         ORGANIZATION IS LINE SEQUENTIAL.
+000480
+000490     SELECT OPTIONAL CONTROL-FILE
+000500         ASSIGN TO "phnprt01.ctl"
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520
+000530     SELECT PRINTER-FILE
+000540         ASSIGN TO "PRINTER"
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+000560
+000570     SELECT EXCEPTION-FILE
+000580         ASSIGN TO "phnexc01.rpt"
+000590         ORGANIZATION IS LINE SEQUENTIAL.
 000600
-000700 ENVIRONMENT DIVISION.
-000800 INPUT-OUTPUT SECTION.
-000900 FILE-CONTROL.
-001000     SELECT OPTIONAL PHONE-FILE
-001000*    SELECT PHONE-FILE
-001100
-001200         ASSIGN TO "phone.dat"
-001300
-001400         ORGANIZATION IS SEQUENTIAL.
+000610     SELECT OPTIONAL CSV-FILE
+000620         ASSIGN TO "phncsv01.csv"
+000630         ORGANIZATION IS LINE SEQUENTIAL.
+000640
+000650     SELECT OPTIONAL CHECKPOINT-FILE
+000660         ASSIGN TO "phnprt01.chk"
+000670         ORGANIZATION IS LINE SEQUENTIAL.
+000680
+000690 DATA DIVISION.
+000700 FILE SECTION.
+000710 FD  PHONE-FILE
+000720     LABEL RECORDS ARE STANDARD.
+000730 01  PHONE-RECORD.
+000740     05  PHONE-KEY.
+000750         10  PHONE-LAST-NAME  PIC X(20).
+000760         10  PHONE-FIRST-NAME PIC X(20).
+000770     05  PHONE-NUMBER.
+000780         10  PHONE-AREA-CODE  PIC X(3).
+000790         10  PHONE-LOCAL-NUM  PIC X(12).
+000800     05  PHONE-EXTENSION      PIC X(5).
+000810     05  PHONE-DEPARTMENT     PIC X(10).
+000820
+000830 FD  SORTED-PHONE-FILE
+000840     LABEL RECORDS ARE STANDARD.
+000850 01  SORTED-PHONE-RECORD.
+000860     05  SORT-LAST-NAME       PIC X(20).
+000870     05  SORT-FIRST-NAME      PIC X(20).
+000880     05  SORT-NUMBER          PIC X(15).
+000890     05  SORT-EXTENSION       PIC X(5).
+000900     05  SORT-DEPARTMENT      PIC X(10).
+000910
+000920 SD  SORT-WORK-FILE.
+000930 01  SORT-WORK-RECORD.
+000940     05  SW-LAST-NAME         PIC X(20).
+000950     05  SW-FIRST-NAME        PIC X(20).
+000960     05  SW-NUMBER            PIC X(15).
+000970     05  SW-EXTENSION         PIC X(5).
+000980     05  SW-DEPARTMENT        PIC X(10).
+000990
+001000 FD  SORTED-BY-NUMBER-FILE
+001010     LABEL RECORDS ARE STANDARD.
+001020 01  NUM-SORTED-RECORD.
+001030     05  NUM-LAST-NAME        PIC X(20).
+001040     05  NUM-FIRST-NAME       PIC X(20).
+001050     05  NUM-NUMBER           PIC X(15).
+001060     05  NUM-EXTENSION        PIC X(5).
+001070     05  NUM-DEPARTMENT       PIC X(10).
+001080
+001090 FD  SORTED-BY-EXTENSION-FILE
+001100     LABEL RECORDS ARE STANDARD.
+001110 01  EXT-SORTED-RECORD.
+001120     05  EXT-LAST-NAME        PIC X(20).
+001130     05  EXT-FIRST-NAME       PIC X(20).
+001140     05  EXT2-NUMBER          PIC X(15).
+001150     05  EXT2-EXTENSION       PIC X(5).
+001160     05  EXT2-DEPARTMENT      PIC X(10).
+001170
+001180 FD  DUPLICATE-FILE
+001190     LABEL RECORDS OMITTED.
+001200 01  DUPLICATE-RECORD         PIC X(132).
+001210
+001220 FD  CONTROL-FILE
+001230     LABEL RECORDS OMITTED.
+001240 01  CONTROL-RECORD           PIC X(80).
+001250
+001260 FD  PRINTER-FILE
+001270     LABEL RECORDS OMITTED.
+001280 01  PRINTER-RECORD           PIC X(132).
+001290
+001300 FD  EXCEPTION-FILE
+001310     LABEL RECORDS OMITTED.
+001320 01  EXCEPTION-RECORD         PIC X(132).
+001330
+001340 FD  CSV-FILE
+001350     LABEL RECORDS OMITTED.
+001360 01  CSV-RECORD               PIC X(132).
+001370
+001380 FD  CHECKPOINT-FILE
+001390     LABEL RECORDS OMITTED.
+001400 01  CHECKPOINT-RECORD.
+001410     05  CHK-RECORDS-READ     PIC 9(6).
+001420     05  CHK-TOTAL-PRINTED    PIC 9(6).
+001430     05  CHK-EXCEPTION-COUNT  PIC 9(6).
+001440     05  CHK-PAGE-NUMBER      PIC 9(4).
+001450     05  CHK-LETTER-COUNTS.
+001460         10  CHK-LETTER-COUNT PIC 9(4)  OCCURS 26 TIMES.
+001470
+001480 WORKING-STORAGE SECTION.
+001490
 001500
-001600     SELECT PRINTER-FILE
-001700         ASSIGN TO "PRINTER"
-001800         ORGANIZATION IS LINE SEQUENTIAL.
+001510 01  FIELDS-TO-PRINT.
+001520     05  FILLER               PIC X(4)  VALUE "Lst:".
+001530     05  PRINT-LAST-NAME      PIC X(20).
+001540     05  FILLER               PIC X(4)  VALUE "1st:".
+001550     05  PRINT-FIRST-NAME     PIC X(20).
+001560     05  FILLER               PIC X(3)  VALUE "NO:".
+001570     05  PRINT-NUMBER         PIC X(15).
+001580     05  PRINT-LD-MARKER      PIC X(3).
+001590     05  FILLER               PIC X(4)  VALUE "Xtn:".
+001600     05  PRINT-EXTENSION      PIC X(5).
+001610     05  FILLER               PIC X(4)  VALUE "Dpt:".
+001620     05  PRINT-DEPARTMENT     PIC X(10).
+001630     05  PRINT-DUP-MARKER     PIC X(14).
+001640
+001650 01  DEPT-HEADER-LINE.
+001660     05  FILLER               PIC X(12) VALUE "DEPARTMENT: ".
+001670     05  HDR-DEPARTMENT       PIC X(10).
+001680
+001690 01  DEPT-SUBTOTAL-LINE.
+001700     05  FILLER            PIC X(18) VALUE "  DEPT HEADCOUNT: ".
+001710     05  SUB-DEPT-COUNT       PIC ZZZ9.
+001720
+001730 01  END-OF-FILE              PIC X.
+001740 01  FIRST-GROUP-FLAG         PIC X       VALUE "Y".
+001750
+001760 01  PRINT-LINES              PIC 99.
+001770
+001780 01  WS-CONTROL-MODE          PIC X       VALUE "D".
+001790     88  MODE-DIRECTORY               VALUE "D".
+001800     88  MODE-DEPARTMENT-GROUPED      VALUE "G".
+001810     88  MODE-EXTENSION-LOOKUP        VALUE "X".
+001820
+001830 01  WS-LINES-PER-PAGE        PIC 99      VALUE 05.
+001840
+001850 01  WS-LOCAL-AREA-CODE       PIC X(3)    VALUE "555".
+001860 01  WS-CSV-FLAG              PIC X       VALUE "N".
+001870     88  CSV-EXPORT-ENABLED           VALUE "Y".
+001880
+001890 01  CSV-LINE                 PIC X(80).
 001900
-002000 DATA DIVISION.
-002100 FILE SECTION.
-002200 FD  PHONE-FILE
-002300     LABEL RECORDS ARE STANDARD.
-002400 01  PHONE-RECORD.
-002500     05  PHONE-LAST-NAME      PIC X(20).
-002600     05  PHONE-FIRST-NAME     PIC X(20).
-002700     05  PHONE-NUMBER         PIC X(15).
-002800     05  PHONE-EXTENSION      PIC X(5).
-002900
-003000 FD  PRINTER-FILE
-003100     LABEL RECORDS OMITTED.
-003200 01  PRINTER-RECORD           PIC X(80).
-003300
-003400 WORKING-STORAGE SECTION.
-003500
-003600
-003700 01  FIELDS-TO-PRINT.
-003800     05  FILLER               PIC X(4)  VALUE "Lst:".
-003900     05  PRINT-LAST-NAME      PIC X(20).
-004000     05  FILLER               PIC X(4)  VALUE "1st:".
-004100     05  PRINT-FIRST-NAME     PIC X(20).
-004200     05  FILLER               PIC X(3)  VALUE "NO:".
-004300     05  PRINT-NUMBER         PIC X(15).
-004400     05  FILLER               PIC X(4)  VALUE "Xtn:".
-004500     05  PRINT-EXTENSION      PIC X(5).
-004600
-004700 01  END-OF-FILE              PIC X.
-004800
-004900 01  PRINT-LINES              PIC 99.
-005000
-005100 PROCEDURE DIVISION.
-005200 MAIN-LOGIC SECTION.
-005300 PROGRAM-BEGIN.
-005400
-005500     PERFORM OPENING-PROCEDURE.
-005600     MOVE ZEROES TO PRINT-LINES.
-005700     MOVE "N" TO END-OF-FILE.
-005800     PERFORM READ-NEXT-RECORD.
-005900     PERFORM PRINT-RECORDS
-006000         UNTIL END-OF-FILE = "Y".
-006100     PERFORM CLOSING-PROCEDURE.
-006200
-006300 PROGRAM-DONE.
-006400     STOP RUN.
-006500
-006600 OPENING-PROCEDURE.
-006700     OPEN INPUT PHONE-FILE.
-006800     OPEN OUTPUT PRINTER-FILE.
-006900
-007000 CLOSING-PROCEDURE.
-007100   CLOSE PHONE-FILE.
-007200   MOVE SPACES TO PRINTER-RECORD.
-007300   WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
-007400   CLOSE PRINTER-FILE.
-007500
-007600 PRINT-RECORDS.
-007700     PERFORM PRINT-FIELDS.
-007800     PERFORM READ-NEXT-RECORD.
-007900
-008000 PRINT-FIELDS.
-008100     IF PRINT-LINES = 5
-008200         PERFORM NEW-PAGE.
-008300     MOVE PHONE-LAST-NAME TO PRINT-LAST-NAME.
-008400     MOVE PHONE-FIRST-NAME TO PRINT-FIRST-NAME.
-008500     MOVE PHONE-NUMBER TO PRINT-NUMBER.
-008600     MOVE PHONE-EXTENSION TO PRINT-EXTENSION.
-008700     MOVE FIELDS-TO-PRINT TO PRINTER-RECORD.
-008800     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
-008900
-009000     ADD 1 TO PRINT-LINES.
-009100
-009200 READ-NEXT-RECORD.
-009300     READ PHONE-FILE NEXT RECORD
-009400         AT END
-009500         MOVE "Y" TO END-OF-FILE.
-009600
-009700 NEW-PAGE.
-009800     MOVE SPACE TO PRINTER-RECORD.
-009900     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
-010000     MOVE ZEROES TO PRINT-LINES.
-
+001910 01  WS-RESTART-FLAG          PIC X       VALUE "N".
+001920     88  RESTART-ENABLED              VALUE "Y".
+001930 01  WS-RECORDS-READ          PIC 9(6)    VALUE ZERO.
+001940 01  WS-CHECKPOINT-COUNT      PIC 9(6)    VALUE ZERO.
+001950 01  WS-CHECKPOINT-PRINTED    PIC 9(6)    VALUE ZERO.
+001960 01  WS-CHECKPOINT-INTERVAL   PIC 9(4)    VALUE 0100.
+001970
+001980 01  WS-PREV-DEPARTMENT       PIC X(10)   VALUE SPACES.
+001990 01  WS-DEPT-COUNT            PIC 9(4)    VALUE ZERO.
+002000
+002010 01  WS-VALID-FLAG            PIC X       VALUE "Y".
+002020 01  WS-EXCEPTION-COUNT       PIC 9(6)    VALUE ZERO.
+002030 01  WS-EXCEPTION-REASON      PIC X(30)   VALUE SPACES.
+002040
+002050 01  EXCEPTION-LINE.
+002060     05  FILLER               PIC X(4)  VALUE "Lst:".
+002070     05  EXC-LAST-NAME        PIC X(20).
+002080     05  FILLER               PIC X(4)  VALUE "1st:".
+002090     05  EXC-FIRST-NAME       PIC X(20).
+002100     05  FILLER               PIC X(3)  VALUE "NO:".
+002110     05  EXC-NUMBER           PIC X(15).
+002120     05  FILLER               PIC X(9)  VALUE " Reason: ".
+002130     05  EXC-REASON           PIC X(30).
+002140
+002150 01  EXCEPTION-FOOTER-LINE.
+002160     05  FILLER               PIC X(28)
+002170         VALUE "TOTAL EXCEPTION RECORDS:    ".
+002180     05  FOOTER-EXC-COUNT     PIC ZZZ,ZZ9.
+002190
+002200 01  WS-DUP-EOF               PIC X       VALUE "N".
+002210 01  WS-DUP-COUNT             PIC 9(6)    VALUE ZERO.
+002220 01  WS-PREV-NUMBER           PIC X(15)   VALUE SPACES.
+002230 01  WS-PREV-NUM-LAST-NAME    PIC X(20)   VALUE SPACES.
+002240 01  WS-PREV-NUM-FIRST-NAME   PIC X(20)   VALUE SPACES.
+002250 01  WS-PREV-EXTENSION        PIC X(5)    VALUE SPACES.
+002260 01  WS-PREV-EXT-LAST-NAME    PIC X(20)   VALUE SPACES.
+002270 01  WS-PREV-EXT-FIRST-NAME   PIC X(20)   VALUE SPACES.
+002280
+002290 01  WS-DUP-EXT-COUNT         PIC 99      VALUE ZERO.
+002300 01  WS-DUP-EXT-OVERFLOW      PIC 9(4)    VALUE ZERO.
+002310 01  WS-DUP-EXT-TABLE.
+002320     05  WS-DUP-EXT-ENTRY     PIC X(5)    OCCURS 50 TIMES.
+002330 01  WS-DUP-EXT-IDX           PIC 99      VALUE ZERO.
+002340 01  WS-DUP-EXT-VALUE         PIC X(5)    VALUE SPACES.
+002350 01  WS-DUP-EXT-FOUND         PIC X       VALUE "N".
+002360
+002370 01  DUPLICATE-LINE.
+002380     05  FILLER            PIC X(18) VALUE "DUPLICATE MATCH - ".
+002390     05  DUP-FIELD-NAME       PIC X(10).
+002400     05  FILLER               PIC X(2)  VALUE ": ".
+002410     05  DUP-VALUE            PIC X(15).
+002420     05  FILLER               PIC X(6)  VALUE " for: ".
+002430     05  DUP-LAST-1           PIC X(20).
+002440     05  DUP-FIRST-1          PIC X(20).
+002450     05  FILLER               PIC X(6)  VALUE " and: ".
+002460     05  DUP-LAST-2           PIC X(20).
+002470     05  DUP-FIRST-2          PIC X(20).
+002480
+002490 01  DUPLICATE-FOOTER-LINE.
+002500     05  FILLER               PIC X(28)
+002510         VALUE "TOTAL DUPLICATES FOUND:     ".
+002520     05  FOOTER-DUP-COUNT     PIC ZZZ,ZZ9.
+002530 
+002540  01  DUP-EXT-OVERFLOW-LINE.
+002550      05  FILLER              PIC X(28)
+002560          VALUE "DUP-EXTENSION TABLE FULL - ".
+002570      05  FILLER              PIC X(11)
+002580          VALUE "SKIPPED:   ".
+002590      05  OVFL-DUP-EXT-COUNT  PIC ZZZ9.
+002600
+002610 01  WS-PAGE-NUMBER           PIC 9(4)    VALUE ZERO.
+002620 01  WS-TOTAL-PRINTED         PIC 9(6)    VALUE ZERO.
+002630
+002640 01  WS-CURRENT-DATE.
+002650     05  WS-CUR-YY            PIC 99.
+002660     05  WS-CUR-MM            PIC 99.
+002670     05  WS-CUR-DD            PIC 99.
+002680
+002690 01  REPORT-HEADER-LINE.
+002700     05  FILLER               PIC X(24)
+002710         VALUE "COMPANY PHONE DIRECTORY".
+002720     05  FILLER               PIC X(10) VALUE "  RUN DATE".
+002730     05  FILLER               PIC X(2)  VALUE ": ".
+002740     05  HDR-RUN-MM           PIC 99.
+002750     05  FILLER               PIC X    VALUE "/".
+002760     05  HDR-RUN-DD           PIC 99.
+002770     05  FILLER               PIC X    VALUE "/".
+002780     05  HDR-RUN-YY           PIC 99.
+002790     05  FILLER               PIC X(7)  VALUE "  PAGE:".
+002800     05  HDR-PAGE-NUM         PIC ZZZ9.
+002810
+002820 01  REPORT-FOOTER-LINE.
+002830     05  FILLER               PIC X(28)
+002840         VALUE "TOTAL ENTRIES PRINTED:      ".
+002850     05  FOOTER-TOTAL-PRINTED PIC ZZZ,ZZ9.
+002860
+002870 01  WS-ALPHABET              PIC X(26)
+002880     VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+002890 01  WS-LETTER-COUNTS.
+002900     05  WS-LETTER-COUNT      PIC 9(4)  OCCURS 26 TIMES
+002910                                        VALUE ZERO.
+002920 01  WS-LETTER-IDX            PIC 99      VALUE ZERO.
+002930 01  WS-LAST-INITIAL          PIC X       VALUE SPACES.
+002940
+002950 01  SUMMARY-TITLE-LINE.
+002960     05  FILLER               PIC X(17)
+002970         VALUE "DIRECTORY SUMMARY".
+002980
+002990 01  SUMMARY-HEADCOUNT-LINE.
+003000     05  FILLER               PIC X(19)
+003010         VALUE "TOTAL HEADCOUNT:   ".
+003020     05  SUMMARY-HEADCOUNT    PIC ZZZ,ZZ9.
+003030
+003040 01  SUMMARY-LETTER-LINE.
+003050     05  FILLER               PIC X(4)  VALUE SPACES.
+003060     05  SUMMARY-LETTER       PIC X.
+003070     05  FILLER               PIC X(2)  VALUE ": ".
+003080     05  SUMMARY-LETTER-COUNT PIC ZZZ9.
+003090
+003100 01  WS-IDX-EOF               PIC X       VALUE "N".
+003110 01  WS-IDX-LINE-COUNT        PIC 99      VALUE ZERO.
+003120 01  WS-IDX-PAGE-NUM          PIC 9(4)    VALUE ZERO.
+003130 01  WS-IDX-PAGE-FROM-NAME    PIC X(20)   VALUE SPACES.
+003140 01  WS-IDX-PAGE-TO-NAME      PIC X(20)   VALUE SPACES.
+003150 01  WS-IDX-ENTRY-COUNT       PIC 99      VALUE ZERO.
+003160 01  WS-INDEX-IDX             PIC 99      VALUE ZERO.
+003170  01  WS-IDX-OVERFLOW         PIC 9(4)    VALUE ZERO.
+003180
+003190 01  WS-INDEX-TABLE.
+003200     05  WS-INDEX-ENTRY       OCCURS 50 TIMES.
+003210         10  IDX-FROM-NAME    PIC X(20).
+003220         10  IDX-TO-NAME      PIC X(20).
+003230         10  IDX-ENTRY-PAGE   PIC 9(4).
+003240
+003250 01  INDEX-TITLE-LINE.
+003260     05  FILLER               PIC X(21)
+003270         VALUE "ALPHABETICAL INDEX".
+003280
+003290 01  INDEX-DETAIL-LINE.
+003300     05  FILLER               PIC X(6)  VALUE "NAMES ".
+003310     05  INDEX-FROM-NAME      PIC X(20).
+003320     05  FILLER               PIC X(4)  VALUE " TO ".
+003330     05  INDEX-TO-NAME        PIC X(20).
+003340     05  FILLER               PIC X(7)  VALUE " PAGE: ".
+003350     05  INDEX-PAGE-NUM       PIC ZZZ9.
+003360 
+003370  01  INDEX-OVERFLOW-LINE.
+003380      05  FILLER              PIC X(28)
+003390          VALUE "INDEX TABLE FULL - SKIPPED: ".
+003400      05  OVFL-IDX-COUNT      PIC ZZZ9.
+003410
+003420 PROCEDURE DIVISION.
+003430 MAIN-LOGIC SECTION.
+003440 PROGRAM-BEGIN.
+003450
+003460     PERFORM OPENING-PROCEDURE.
+003470     MOVE ZEROES TO PRINT-LINES.
+003480     MOVE "N" TO END-OF-FILE.
+003490     PERFORM READ-NEXT-RECORD.
+003500     IF MODE-DEPARTMENT-GROUPED
+003510         PERFORM PRINT-RECORDS-GROUPED
+003520             UNTIL END-OF-FILE = "Y"
+003530         PERFORM DEPT-FINAL-SUBTOTAL
+003540     ELSE
+003550         PERFORM PRINT-RECORDS
+003560             UNTIL END-OF-FILE = "Y"
+003570     END-IF.
+003580     PERFORM CLOSING-PROCEDURE.
+003590
+003600 PROGRAM-DONE.
+003610     STOP RUN.
+003620
+003630 OPENING-PROCEDURE.
+003640     PERFORM READ-CONTROL-RECORD.
+003650     EVALUATE TRUE
+003660         WHEN MODE-DEPARTMENT-GROUPED
+003670             SORT SORT-WORK-FILE
+003680                 ON ASCENDING KEY SW-DEPARTMENT SW-LAST-NAME
+003690                     SW-FIRST-NAME
+003700                 USING PHONE-FILE
+003710                 GIVING SORTED-PHONE-FILE
+003720         WHEN MODE-EXTENSION-LOOKUP
+003730             SORT SORT-WORK-FILE
+003740                 ON ASCENDING KEY SW-EXTENSION
+003750                 USING PHONE-FILE
+003760                 GIVING SORTED-PHONE-FILE
+003770         WHEN OTHER
+003780             SORT SORT-WORK-FILE
+003790                 ON ASCENDING KEY SW-LAST-NAME SW-FIRST-NAME
+003800                 USING PHONE-FILE
+003810                 GIVING SORTED-PHONE-FILE
+003820     END-EVALUATE.
+003830     OPEN INPUT SORTED-PHONE-FILE.
+003840     IF RESTART-ENABLED AND MODE-DIRECTORY
+003850         PERFORM READ-CHECKPOINT
+003860         PERFORM SKIP-TO-CHECKPOINT
+003870         MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-READ
+003880         MOVE WS-CHECKPOINT-PRINTED TO WS-TOTAL-PRINTED
+003890     END-IF.
+003900     IF RESTART-ENABLED AND MODE-DIRECTORY
+003910         OPEN EXTEND PRINTER-FILE
+003920         OPEN EXTEND EXCEPTION-FILE
+003930     ELSE
+003940         OPEN OUTPUT PRINTER-FILE
+003950         OPEN OUTPUT EXCEPTION-FILE
+003960     END-IF.
+003970     OPEN OUTPUT DUPLICATE-FILE.
+003980     PERFORM DUPLICATE-CHECK.
+003990     CLOSE DUPLICATE-FILE.
+004000     IF CSV-EXPORT-ENABLED
+004010         IF RESTART-ENABLED AND MODE-DIRECTORY
+004020             OPEN EXTEND CSV-FILE
+004030         ELSE
+004040             OPEN OUTPUT CSV-FILE
+004050             MOVE SPACES TO CSV-RECORD
+004060             STRING "LAST NAME,FIRST NAME,PHONE NUMBER,EXTENSION,"
+004070                 DELIMITED BY SIZE
+004080                 "DEPARTMENT" DELIMITED BY SIZE
+004090                 INTO CSV-RECORD
+004100             END-STRING
+004110             WRITE CSV-RECORD
+004120         END-IF
+004130     END-IF.
+004140     IF MODE-DIRECTORY AND NOT RESTART-ENABLED
+004150         PERFORM BUILD-ALPHA-INDEX
+004160         PERFORM PRINT-ALPHA-INDEX-PAGE
+004170         CLOSE SORTED-PHONE-FILE
+004180         OPEN INPUT SORTED-PHONE-FILE
+004190     END-IF.
+004200     ACCEPT WS-CURRENT-DATE FROM DATE.
+004210     PERFORM PRINT-HEADER.
+004220
+004230 READ-CONTROL-RECORD.
+004240     MOVE SPACES TO CONTROL-RECORD.
+004250     OPEN INPUT CONTROL-FILE.
+004260     READ CONTROL-FILE
+004270         AT END
+004280         MOVE SPACES TO CONTROL-RECORD
+004290     END-READ.
+004300     CLOSE CONTROL-FILE.
+004310     IF CONTROL-RECORD(1:1) NOT = SPACE
+004320         MOVE CONTROL-RECORD(1:1) TO WS-CONTROL-MODE
+004330     END-IF.
+004340     IF CONTROL-RECORD(3:2) NOT = SPACES
+004350         AND CONTROL-RECORD(3:2) IS NUMERIC
+004360         AND CONTROL-RECORD(3:2) NOT = ZERO
+004370         MOVE CONTROL-RECORD(3:2) TO WS-LINES-PER-PAGE
+004380     END-IF.
+004390     IF CONTROL-RECORD(6:1) = "Y" OR "y"
+004400         MOVE "Y" TO WS-CSV-FLAG
+004410     END-IF.
+004420     IF CONTROL-RECORD(8:1) = "R" OR "r"
+004430         MOVE "Y" TO WS-RESTART-FLAG
+004440     END-IF.
+004450
+004460 READ-CHECKPOINT.
+004470     MOVE ZERO TO WS-CHECKPOINT-COUNT.
+004480     OPEN INPUT CHECKPOINT-FILE.
+004490     READ CHECKPOINT-FILE
+004500         AT END
+004510         MOVE ZERO TO CHECKPOINT-RECORD
+004520     END-READ.
+004530     MOVE CHK-RECORDS-READ TO WS-CHECKPOINT-COUNT.
+004540     MOVE CHK-TOTAL-PRINTED TO WS-CHECKPOINT-PRINTED.
+004550     MOVE CHK-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT.
+004560     MOVE CHK-PAGE-NUMBER TO WS-PAGE-NUMBER.
+004570     MOVE CHK-LETTER-COUNTS TO WS-LETTER-COUNTS.
+004580     CLOSE CHECKPOINT-FILE.
+004590
+004600 SKIP-TO-CHECKPOINT.
+004610     PERFORM WS-CHECKPOINT-COUNT TIMES
+004620         READ SORTED-PHONE-FILE NEXT RECORD
+004630             AT END
+004640             MOVE "Y" TO END-OF-FILE
+004650         END-READ
+004660     END-PERFORM.
+004670
+004680 WRITE-CHECKPOINT.
+004690     OPEN OUTPUT CHECKPOINT-FILE.
+004700     MOVE WS-RECORDS-READ TO CHK-RECORDS-READ.
+004710     MOVE WS-TOTAL-PRINTED TO CHK-TOTAL-PRINTED.
+004720     MOVE WS-EXCEPTION-COUNT TO CHK-EXCEPTION-COUNT.
+004730     MOVE WS-PAGE-NUMBER TO CHK-PAGE-NUMBER.
+004740     MOVE WS-LETTER-COUNTS TO CHK-LETTER-COUNTS.
+004750     WRITE CHECKPOINT-RECORD.
+004760     CLOSE CHECKPOINT-FILE.
+004770
+004780 RESET-CHECKPOINT.
+004790     OPEN OUTPUT CHECKPOINT-FILE.
+004800     MOVE ZERO TO CHECKPOINT-RECORD.
+004810     WRITE CHECKPOINT-RECORD.
+004820     CLOSE CHECKPOINT-FILE.
+004830
+004840 DUPLICATE-CHECK.
+004850     SORT SORT-WORK-FILE
+004860         ON ASCENDING KEY SW-NUMBER
+004870         USING PHONE-FILE
+004880         GIVING SORTED-BY-NUMBER-FILE.
+004890     PERFORM CHECK-DUPLICATE-NUMBERS.
+004900     SORT SORT-WORK-FILE
+004910         ON ASCENDING KEY SW-EXTENSION
+004920         USING PHONE-FILE
+004930         GIVING SORTED-BY-EXTENSION-FILE.
+004940     PERFORM CHECK-DUPLICATE-EXTENSIONS.
+004950     MOVE WS-DUP-COUNT TO FOOTER-DUP-COUNT.
+004960     MOVE DUPLICATE-FOOTER-LINE TO DUPLICATE-RECORD.
+004970     WRITE DUPLICATE-RECORD.
+004980     IF WS-DUP-EXT-OVERFLOW > 0
+004990         MOVE WS-DUP-EXT-OVERFLOW TO OVFL-DUP-EXT-COUNT
+005000         MOVE DUP-EXT-OVERFLOW-LINE TO DUPLICATE-RECORD
+005010         WRITE DUPLICATE-RECORD
+005020     END-IF.
+005030
+005040 CHECK-DUPLICATE-NUMBERS.
+005050     MOVE "N" TO WS-DUP-EOF.
+005060     MOVE SPACES TO WS-PREV-NUMBER.
+005070     OPEN INPUT SORTED-BY-NUMBER-FILE.
+005080     PERFORM UNTIL WS-DUP-EOF = "Y"
+005090         READ SORTED-BY-NUMBER-FILE NEXT RECORD
+005100             AT END
+005110             MOVE "Y" TO WS-DUP-EOF
+005120         END-READ
+005130         IF WS-DUP-EOF = "N"
+005140             IF NUM-NUMBER NOT = SPACES
+005150                 AND NUM-NUMBER = WS-PREV-NUMBER
+005160                 AND (NUM-LAST-NAME NOT = WS-PREV-NUM-LAST-NAME
+005170                 OR NUM-FIRST-NAME NOT = WS-PREV-NUM-FIRST-NAME)
+005180                 MOVE "NUMBER" TO DUP-FIELD-NAME
+005190                 MOVE NUM-NUMBER TO DUP-VALUE
+005200                 MOVE WS-PREV-NUM-LAST-NAME TO DUP-LAST-1
+005210                 MOVE WS-PREV-NUM-FIRST-NAME TO DUP-FIRST-1
+005220                 MOVE NUM-LAST-NAME TO DUP-LAST-2
+005230                 MOVE NUM-FIRST-NAME TO DUP-FIRST-2
+005240                 MOVE DUPLICATE-LINE TO DUPLICATE-RECORD
+005250                 WRITE DUPLICATE-RECORD
+005260                 ADD 1 TO WS-DUP-COUNT
+005270             END-IF
+005280             MOVE NUM-NUMBER TO WS-PREV-NUMBER
+005290             MOVE NUM-LAST-NAME TO WS-PREV-NUM-LAST-NAME
+005300             MOVE NUM-FIRST-NAME TO WS-PREV-NUM-FIRST-NAME
+005310         END-IF
+005320     END-PERFORM.
+005330     CLOSE SORTED-BY-NUMBER-FILE.
+005340
+005350 CHECK-DUPLICATE-EXTENSIONS.
+005360     MOVE "N" TO WS-DUP-EOF.
+005370     MOVE SPACES TO WS-PREV-EXTENSION.
+005380     OPEN INPUT SORTED-BY-EXTENSION-FILE.
+005390     PERFORM UNTIL WS-DUP-EOF = "Y"
+005400         READ SORTED-BY-EXTENSION-FILE NEXT RECORD
+005410             AT END
+005420             MOVE "Y" TO WS-DUP-EOF
+005430         END-READ
+005440         IF WS-DUP-EOF = "N"
+005450             IF EXT2-EXTENSION NOT = SPACES
+005460                 AND EXT2-EXTENSION = WS-PREV-EXTENSION
+005470                 AND (EXT-LAST-NAME NOT = WS-PREV-EXT-LAST-NAME
+005480                 OR EXT-FIRST-NAME NOT = WS-PREV-EXT-FIRST-NAME)
+005490                 MOVE "EXTENSION" TO DUP-FIELD-NAME
+005500                 MOVE EXT2-EXTENSION TO DUP-VALUE
+005510                 MOVE WS-PREV-EXT-LAST-NAME TO DUP-LAST-1
+005520                 MOVE WS-PREV-EXT-FIRST-NAME TO DUP-FIRST-1
+005530                 MOVE EXT-LAST-NAME TO DUP-LAST-2
+005540                 MOVE EXT-FIRST-NAME TO DUP-FIRST-2
+005550                 MOVE DUPLICATE-LINE TO DUPLICATE-RECORD
+005560                 WRITE DUPLICATE-RECORD
+005570                 ADD 1 TO WS-DUP-COUNT
+005580                 MOVE EXT2-EXTENSION TO WS-DUP-EXT-VALUE
+005590                 PERFORM RECORD-DUP-EXTENSION
+005600             END-IF
+005610             MOVE EXT2-EXTENSION TO WS-PREV-EXTENSION
+005620             MOVE EXT-LAST-NAME TO WS-PREV-EXT-LAST-NAME
+005630             MOVE EXT-FIRST-NAME TO WS-PREV-EXT-FIRST-NAME
+005640         END-IF
+005650     END-PERFORM.
+005660     CLOSE SORTED-BY-EXTENSION-FILE.
+005670
+005680 RECORD-DUP-EXTENSION.
+005690     MOVE "N" TO WS-DUP-EXT-FOUND.
+005700     PERFORM VARYING WS-DUP-EXT-IDX FROM 1 BY 1
+005710             UNTIL WS-DUP-EXT-IDX > WS-DUP-EXT-COUNT
+005720         IF WS-DUP-EXT-ENTRY(WS-DUP-EXT-IDX) = WS-DUP-EXT-VALUE
+005730             MOVE "Y" TO WS-DUP-EXT-FOUND
+005740         END-IF
+005750     END-PERFORM.
+005760     IF WS-DUP-EXT-FOUND = "N"
+005770         IF WS-DUP-EXT-COUNT < 50
+005780             ADD 1 TO WS-DUP-EXT-COUNT
+005790             MOVE WS-DUP-EXT-VALUE
+005800                 TO WS-DUP-EXT-ENTRY(WS-DUP-EXT-COUNT)
+005810         ELSE
+005820             ADD 1 TO WS-DUP-EXT-OVERFLOW
+005830         END-IF
+005840     END-IF.
+005850
+005860 CHECK-EXTENSION-IS-DUP.
+005870     MOVE "N" TO WS-DUP-EXT-FOUND.
+005880     PERFORM VARYING WS-DUP-EXT-IDX FROM 1 BY 1
+005890             UNTIL WS-DUP-EXT-IDX > WS-DUP-EXT-COUNT
+005900         IF WS-DUP-EXT-ENTRY(WS-DUP-EXT-IDX) = PHONE-EXTENSION
+005910             MOVE "Y" TO WS-DUP-EXT-FOUND
+005920         END-IF
+005930     END-PERFORM.
+005940
+005950 CLOSING-PROCEDURE.
+005960   CLOSE SORTED-PHONE-FILE.
+005970   MOVE WS-TOTAL-PRINTED TO FOOTER-TOTAL-PRINTED.
+005980   MOVE REPORT-FOOTER-LINE TO PRINTER-RECORD.
+005990   WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+006000   PERFORM PRINT-SUMMARY-PAGE.
+006010   MOVE SPACES TO PRINTER-RECORD.
+006020   WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+006030   CLOSE PRINTER-FILE.
+006040   MOVE WS-EXCEPTION-COUNT TO FOOTER-EXC-COUNT.
+006050   MOVE EXCEPTION-FOOTER-LINE TO EXCEPTION-RECORD.
+006060   WRITE EXCEPTION-RECORD.
+006070   CLOSE EXCEPTION-FILE.
+006080   IF CSV-EXPORT-ENABLED
+006090       CLOSE CSV-FILE
+006100   END-IF.
+006110   PERFORM RESET-CHECKPOINT.
+006120
+006130 PRINT-RECORDS.
+006140     PERFORM VALIDATE-RECORD.
+006150     IF WS-VALID-FLAG = "Y"
+006160         PERFORM PRINT-FIELDS
+006170     ELSE
+006180         PERFORM WRITE-EXCEPTION-RECORD
+006190     END-IF.
+006200     PERFORM READ-NEXT-RECORD.
+006210
+006220 PRINT-RECORDS-GROUPED.
+006230     PERFORM VALIDATE-RECORD.
+006240     IF WS-VALID-FLAG = "Y"
+006250         IF PHONE-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+006260             IF FIRST-GROUP-FLAG = "N"
+006270                 PERFORM DEPT-SUBTOTAL
+006280             END-IF
+006290             MOVE PHONE-DEPARTMENT TO WS-PREV-DEPARTMENT
+006300             MOVE ZERO TO WS-DEPT-COUNT
+006310             MOVE "N" TO FIRST-GROUP-FLAG
+006320             PERFORM DEPT-HEADER
+006330         END-IF
+006340         PERFORM PRINT-FIELDS
+006350         ADD 1 TO WS-DEPT-COUNT
+006360     ELSE
+006370         PERFORM WRITE-EXCEPTION-RECORD
+006380     END-IF.
+006390     PERFORM READ-NEXT-RECORD.
+006400
+006410 VALIDATE-RECORD.
+006420     MOVE "Y" TO WS-VALID-FLAG.
+006430     MOVE SPACES TO WS-EXCEPTION-REASON.
+006440     IF PHONE-LAST-NAME = SPACES
+006450         MOVE "N" TO WS-VALID-FLAG
+006460         MOVE "BLANK LAST NAME" TO WS-EXCEPTION-REASON
+006470     END-IF.
+006480     IF PHONE-FIRST-NAME = SPACES
+006490         MOVE "N" TO WS-VALID-FLAG
+006500         MOVE "BLANK FIRST NAME" TO WS-EXCEPTION-REASON
+006510     END-IF.
+006520     IF PHONE-NUMBER = SPACES
+006530     OR PHONE-NUMBER IS NOT VALID-PHONE-CHARS
+006540         MOVE "N" TO WS-VALID-FLAG
+006550         MOVE "INVALID PHONE NUMBER" TO WS-EXCEPTION-REASON
+006560     END-IF.
+006570
+006580 WRITE-EXCEPTION-RECORD.
+006590     MOVE PHONE-LAST-NAME TO EXC-LAST-NAME.
+006600     MOVE PHONE-FIRST-NAME TO EXC-FIRST-NAME.
+006610     MOVE PHONE-NUMBER TO EXC-NUMBER.
+006620     MOVE WS-EXCEPTION-REASON TO EXC-REASON.
+006630     MOVE EXCEPTION-LINE TO EXCEPTION-RECORD.
+006640     WRITE EXCEPTION-RECORD.
+006650     ADD 1 TO WS-EXCEPTION-COUNT.
+006660
+006670 WRITE-CSV-RECORD.
+006680     MOVE SPACES TO CSV-LINE.
+006690     STRING FUNCTION TRIM(PHONE-LAST-NAME)  DELIMITED BY SIZE
+006700         "," DELIMITED BY SIZE
+006710         FUNCTION TRIM(PHONE-FIRST-NAME) DELIMITED BY SIZE
+006720         "," DELIMITED BY SIZE
+006730         FUNCTION TRIM(PHONE-NUMBER)     DELIMITED BY SIZE
+006740         "," DELIMITED BY SIZE
+006750         FUNCTION TRIM(PHONE-EXTENSION)  DELIMITED BY SIZE
+006760         "," DELIMITED BY SIZE
+006770         FUNCTION TRIM(PHONE-DEPARTMENT) DELIMITED BY SIZE
+006780         INTO CSV-LINE
+006790     END-STRING.
+006800     MOVE CSV-LINE TO CSV-RECORD.
+006810     WRITE CSV-RECORD.
+006820 DEPT-HEADER.
+006830     IF PRINT-LINES NOT = 0
+006840         PERFORM NEW-PAGE
+006850     END-IF.
+006860     MOVE SPACES TO PRINTER-RECORD.
+006870     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+006880     MOVE WS-PREV-DEPARTMENT TO HDR-DEPARTMENT.
+006890     MOVE DEPT-HEADER-LINE TO PRINTER-RECORD.
+006900     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+006910     ADD 2 TO PRINT-LINES.
+006920
+006930 DEPT-SUBTOTAL.
+006940     MOVE WS-DEPT-COUNT TO SUB-DEPT-COUNT.
+006950     MOVE DEPT-SUBTOTAL-LINE TO PRINTER-RECORD.
+006960     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+006970     ADD 1 TO PRINT-LINES.
+006980
+006990 DEPT-FINAL-SUBTOTAL.
+007000     IF FIRST-GROUP-FLAG = "N"
+007010         PERFORM DEPT-SUBTOTAL
+007020     END-IF.
+007030
+007040 PRINT-FIELDS.
+007050     IF PRINT-LINES = WS-LINES-PER-PAGE
+007060         PERFORM NEW-PAGE.
+007070     MOVE PHONE-LAST-NAME TO PRINT-LAST-NAME.
+007080     MOVE PHONE-FIRST-NAME TO PRINT-FIRST-NAME.
+007090     MOVE PHONE-NUMBER TO PRINT-NUMBER.
+007100     IF PHONE-AREA-CODE NOT = SPACES
+007110             AND PHONE-AREA-CODE NOT = WS-LOCAL-AREA-CODE
+007120         MOVE "LD" TO PRINT-LD-MARKER
+007130     ELSE
+007140         MOVE SPACES TO PRINT-LD-MARKER
+007150     END-IF.
+007160     MOVE PHONE-EXTENSION TO PRINT-EXTENSION.
+007170     MOVE PHONE-DEPARTMENT TO PRINT-DEPARTMENT.
+007180     MOVE SPACES TO PRINT-DUP-MARKER.
+007190     IF MODE-EXTENSION-LOOKUP
+007200         PERFORM CHECK-EXTENSION-IS-DUP
+007210         IF WS-DUP-EXT-FOUND = "Y"
+007220             MOVE "** DUP EXT **" TO PRINT-DUP-MARKER
+007230         END-IF
+007240     END-IF.
+007250     MOVE FIELDS-TO-PRINT TO PRINTER-RECORD.
+007260     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+007270
+007280     ADD 1 TO PRINT-LINES.
+007290     ADD 1 TO WS-TOTAL-PRINTED.
+007300     PERFORM TALLY-LETTER-COUNT.
+007310     IF CSV-EXPORT-ENABLED
+007320         PERFORM WRITE-CSV-RECORD
+007330     END-IF.
+007340
+007350 TALLY-LETTER-COUNT.
+007360     MOVE FUNCTION UPPER-CASE(PHONE-LAST-NAME(1:1))
+007370         TO WS-LAST-INITIAL.
+007380     PERFORM VARYING WS-LETTER-IDX FROM 1 BY 1
+007390             UNTIL WS-LETTER-IDX > 26
+007400                OR WS-ALPHABET(WS-LETTER-IDX:1) = WS-LAST-INITIAL
+007410     END-PERFORM.
+007420     IF WS-LETTER-IDX <= 26
+007430         ADD 1 TO WS-LETTER-COUNT(WS-LETTER-IDX)
+007440     END-IF.
+007450
+007460 BUILD-ALPHA-INDEX.
+007470     MOVE "N" TO WS-IDX-EOF.
+007480     MOVE ZERO TO WS-IDX-LINE-COUNT WS-IDX-PAGE-NUM
+007490         WS-IDX-ENTRY-COUNT.
+007500     PERFORM READ-NEXT-FOR-INDEX.
+007510     PERFORM UNTIL WS-IDX-EOF = "Y"
+007520         PERFORM VALIDATE-RECORD
+007530         IF WS-VALID-FLAG = "Y"
+007540             IF WS-IDX-LINE-COUNT = 0
+007550                 ADD 1 TO WS-IDX-PAGE-NUM
+007560                 MOVE PHONE-LAST-NAME TO WS-IDX-PAGE-FROM-NAME
+007570             END-IF
+007580             MOVE PHONE-LAST-NAME TO WS-IDX-PAGE-TO-NAME
+007590             ADD 1 TO WS-IDX-LINE-COUNT
+007600             IF WS-IDX-LINE-COUNT = WS-LINES-PER-PAGE
+007610                 PERFORM RECORD-INDEX-ENTRY
+007620                 MOVE ZERO TO WS-IDX-LINE-COUNT
+007630             END-IF
+007640         END-IF
+007650         PERFORM READ-NEXT-FOR-INDEX
+007660     END-PERFORM.
+007670     IF WS-IDX-LINE-COUNT > 0
+007680         PERFORM RECORD-INDEX-ENTRY
+007690     END-IF.
+007700
+007710 READ-NEXT-FOR-INDEX.
+007720     READ SORTED-PHONE-FILE NEXT RECORD
+007730         AT END
+007740         MOVE "Y" TO WS-IDX-EOF
+007750         NOT AT END
+007760         MOVE SORTED-PHONE-RECORD TO PHONE-RECORD
+007770     END-READ.
+007780
+007790 RECORD-INDEX-ENTRY.
+007800     IF WS-IDX-ENTRY-COUNT < 50
+007810         ADD 1 TO WS-IDX-ENTRY-COUNT
+007820         MOVE WS-IDX-PAGE-FROM-NAME
+007830             TO IDX-FROM-NAME(WS-IDX-ENTRY-COUNT)
+007840         MOVE WS-IDX-PAGE-TO-NAME
+007850             TO IDX-TO-NAME(WS-IDX-ENTRY-COUNT)
+007860         MOVE WS-IDX-PAGE-NUM
+007870             TO IDX-ENTRY-PAGE(WS-IDX-ENTRY-COUNT)
+007880     ELSE
+007890         ADD 1 TO WS-IDX-OVERFLOW
+007900     END-IF.
+007910
+007920 PRINT-ALPHA-INDEX-PAGE.
+007930     MOVE INDEX-TITLE-LINE TO PRINTER-RECORD.
+007940     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+007950     MOVE SPACES TO PRINTER-RECORD.
+007960     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+007970     PERFORM VARYING WS-INDEX-IDX FROM 1 BY 1
+007980             UNTIL WS-INDEX-IDX > WS-IDX-ENTRY-COUNT
+007990         MOVE IDX-FROM-NAME(WS-INDEX-IDX) TO INDEX-FROM-NAME
+008000         MOVE IDX-TO-NAME(WS-INDEX-IDX) TO INDEX-TO-NAME
+008010         MOVE IDX-ENTRY-PAGE(WS-INDEX-IDX) TO INDEX-PAGE-NUM
+008020         MOVE INDEX-DETAIL-LINE TO PRINTER-RECORD
+008030         WRITE PRINTER-RECORD BEFORE ADVANCING 1
+008040     END-PERFORM.
+008050     IF WS-IDX-OVERFLOW > 0
+008060         MOVE WS-IDX-OVERFLOW TO OVFL-IDX-COUNT
+008070         MOVE INDEX-OVERFLOW-LINE TO PRINTER-RECORD
+008080         WRITE PRINTER-RECORD BEFORE ADVANCING 1
+008090     END-IF.
+008100     MOVE SPACES TO PRINTER-RECORD.
+008110     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+008120
+008130 PRINT-SUMMARY-PAGE.
+008140     MOVE SPACES TO PRINTER-RECORD.
+008150     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+008160     MOVE SUMMARY-TITLE-LINE TO PRINTER-RECORD.
+008170     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+008180     MOVE SPACES TO PRINTER-RECORD.
+008190     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+008200     MOVE WS-TOTAL-PRINTED TO SUMMARY-HEADCOUNT.
+008210     MOVE SUMMARY-HEADCOUNT-LINE TO PRINTER-RECORD.
+008220     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+008230     MOVE SPACES TO PRINTER-RECORD.
+008240     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+008250     PERFORM VARYING WS-LETTER-IDX FROM 1 BY 1
+008260             UNTIL WS-LETTER-IDX > 26
+008270         IF WS-LETTER-COUNT(WS-LETTER-IDX) > 0
+008280             MOVE WS-ALPHABET(WS-LETTER-IDX:1) TO SUMMARY-LETTER
+008290             MOVE WS-LETTER-COUNT(WS-LETTER-IDX)
+008300                 TO SUMMARY-LETTER-COUNT
+008310             MOVE SUMMARY-LETTER-LINE TO PRINTER-RECORD
+008320             WRITE PRINTER-RECORD BEFORE ADVANCING 1
+008330         END-IF
+008340     END-PERFORM.
+008350 READ-NEXT-RECORD.
+008360     READ SORTED-PHONE-FILE NEXT RECORD
+008370         AT END
+008380         MOVE "Y" TO END-OF-FILE
+008390         NOT AT END
+008400         MOVE SORTED-PHONE-RECORD TO PHONE-RECORD
+008410         ADD 1 TO WS-RECORDS-READ
+008420         IF MODE-DIRECTORY
+008430             AND FUNCTION MOD(WS-RECORDS-READ
+008440                 WS-CHECKPOINT-INTERVAL) = 0
+008450             PERFORM WRITE-CHECKPOINT
+008460         END-IF
+008470     END-READ.
+008480
+008490 NEW-PAGE.
+008500     MOVE SPACE TO PRINTER-RECORD.
+008510     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+008520     PERFORM PRINT-HEADER.
+008530     MOVE ZEROES TO PRINT-LINES.
+008540
+008550 PRINT-HEADER.
+008560     ADD 1 TO WS-PAGE-NUMBER.
+008570     MOVE WS-CUR-MM TO HDR-RUN-MM.
+008580     MOVE WS-CUR-DD TO HDR-RUN-DD.
+008590     MOVE WS-CUR-YY TO HDR-RUN-YY.
+008600     MOVE WS-PAGE-NUMBER TO HDR-PAGE-NUM.
+008610     MOVE REPORT-HEADER-LINE TO PRINTER-RECORD.
+008620     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+008630     MOVE SPACES TO PRINTER-RECORD.
+008640     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
